@@ -0,0 +1,233 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTCCINQ.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Cost-center inquiry against JOBTICRMS,
+000210*     START-ing directly on the JT-COST-CENTER alternate key
+000220*     added to JTSEL so a cost center's tickets can be pulled
+000230*     without scanning the whole file by JT-BADGE-NUM.  )%
+000240 
+000250 ENVIRONMENT DIVISION.
+000260 
+000270 CONFIGURATION SECTION.
+000280 
+000290 SOURCE-COMPUTER.
+000300     DECSYSTEM-20.
+000310 
+000320 OBJECT-COMPUTER.
+000330     DECSYSTEM-20.
+000340 
+000350 INPUT-OUTPUT SECTION.
+000360 
+000370 FILE-CONTROL.
+000380     COPY jtsel.
+000390 
+000400     SELECT PRINT-FIL ASSIGN TO "JTCCINQ"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS PRT-FIL-STATUS.
+000430 
+000440 DATA DIVISION.
+000450 
+000460 FILE SECTION.
+000470 
+000480 FD  JT-FIL
+000490     LABEL RECORDS ARE STANDARD.
+000500 
+000510 01  JT-REC.
+000520     COPY jtrecly.
+000530 
+000540 FD  PRINT-FIL
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORD CONTAINS 132 CHARACTERS.
+000570 
+000580 01  PRINT-LINE                   PIC X(132).
+000590 
+000600 WORKING-STORAGE SECTION.
+000610     COPY jtstat.
+000620 
+000630 01  PRT-FIL-STATUS               PIC X(02).
+000640 
+000650 01  CI-REQ-COST-CENTER           PIC X(04).
+000660 
+000670 01  CI-EOF-SW                    PIC X(01) VALUE "N".
+000680     88  CI-EOF                   VALUE "Y".
+000690 
+000700 01  CI-REC-CNT                   PIC 9(07) COMP VALUE 0.
+000710 
+000720 01  CI-LINE-CNT                  PIC 9(03) VALUE 99.
+000730 
+000740 01  CI-PAGE-NO                   PIC 9(03) VALUE 0.
+000750 
+000760 01  HDR1-LINE.
+000770     05  FILLER                   PIC X(01) VALUE SPACE.
+000780     05  FILLER                   PIC X(32)
+000790             VALUE "JTCCINQ - COST CENTER INQUIRY".
+000800     05  FILLER                   PIC X(06) VALUE SPACES.
+000810     05  FILLER                   PIC X(13) VALUE "COST CENTER ".
+000820     05  HDR1-COST-CENTER         PIC X(04).
+000830     05  FILLER                   PIC X(08) VALUE SPACES.
+000840     05  FILLER                   PIC X(05) VALUE "PAGE ".
+000850     05  HDR1-PAGE-NO             PIC ZZ9.
+000860 
+000870 01  HDR2-LINE.
+000880     05  FILLER                   PIC X(01) VALUE SPACE.
+000890     05  FILLER                   PIC X(10) VALUE "BADGE NUM".
+000900     05  FILLER                   PIC X(32) VALUE "NAME".
+000910     05  FILLER                   PIC X(14) VALUE "WEEK ENDING".
+000920     05  FILLER                   PIC X(10) VALUE "HOURS".
+000930 
+000940 01  DTL-LINE.
+000950     05  FILLER                   PIC X(01) VALUE SPACE.
+000960     05  DTL-BADGE-NUM            PIC 9(07).
+000970     05  FILLER                   PIC X(03) VALUE SPACES.
+000980     05  DTL-NAME                 PIC X(30).
+000990     05  DTL-WK-END-DATE          PIC 9(06).
+001000     05  FILLER                   PIC X(08) VALUE SPACES.
+001010     05  DTL-TOTAL-HRS            PIC ZZZ,ZZ9.99.
+001020 
+001030 01  NO-DATA-LINE                 PIC X(50)
+001040         VALUE "NO JOB TICKETS FOUND FOR THAT COST CENTER.".
+001050 
+001060 PROCEDURE DIVISION.
+001070 
+001080*-----------------------------------------------------------*
+001090* 0000-MAINLINE                                              *
+001100*-----------------------------------------------------------*
+001110 0000-MAINLINE.
+001120 
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001140 
+001150     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+001160         UNTIL CI-EOF.
+001170 
+001180     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001190 
+001200     STOP RUN.
+001210 
+001220*-----------------------------------------------------------*
+001230* 1000-INITIALIZE                                            *
+001240*     STARTS JT-FIL ON THE REQUESTED COST CENTER USING THE    *
+001250*     JT-COST-CENTER ALTERNATE KEY.                           *
+001260*-----------------------------------------------------------*
+001270 1000-INITIALIZE.
+001280 
+001290     DISPLAY "JTCCINQ - ENTER COST CENTER: ".
+001300     ACCEPT CI-REQ-COST-CENTER.
+001310 
+001320     OPEN INPUT JT-FIL.
+001322     IF JT-FIL-STATUS NOT = "00"
+001324         DISPLAY "JTCCINQ - JOBTICRMS NOT AVAILABLE - STATUS "
+001325                 JT-FIL-STATUS
+001326         STOP RUN
+001327     END-IF.
+001330     OPEN OUTPUT PRINT-FIL.
+001340 
+001350     MOVE CI-REQ-COST-CENTER TO HDR1-COST-CENTER.
+001360     PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT.
+001370 
+001380     MOVE CI-REQ-COST-CENTER TO JT-COST-CENTER.
+001390 
+001400     START JT-FIL KEY IS EQUAL JT-COST-CENTER
+001410         INVALID KEY
+001420             MOVE "Y" TO CI-EOF-SW
+001430     END-START.
+001440 
+001450     IF NOT CI-EOF
+001460         PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT
+001470     END-IF.
+001480 
+001490 1000-EXIT.
+001500     EXIT.
+001510 
+001520*-----------------------------------------------------------*
+001530* 2000-PROCESS-TICKET                                        *
+001540*-----------------------------------------------------------*
+001550 2000-PROCESS-TICKET.
+001560 
+001570     IF JT-COST-CENTER NOT = CI-REQ-COST-CENTER
+001580         MOVE "Y" TO CI-EOF-SW
+001590     ELSE
+001600         ADD 1 TO CI-REC-CNT
+001610         PERFORM 3200-PRINT-DETAIL THRU 3200-EXIT
+001620         PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT
+001630     END-IF.
+001640 
+001650 2000-EXIT.
+001660     EXIT.
+001670 
+001680 2100-READ-NEXT-TICKET.
+001690 
+001700     READ JT-FIL NEXT RECORD
+001710         AT END
+001720             MOVE "Y" TO CI-EOF-SW
+001730     END-READ.
+001740 
+001750 2100-EXIT.
+001760     EXIT.
+001770 
+001780*-----------------------------------------------------------*
+001790* 3200-PRINT-DETAIL                                          *
+001800*-----------------------------------------------------------*
+001810 3200-PRINT-DETAIL.
+001820 
+001830     IF CI-LINE-CNT > 55
+001840         PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT
+001850     END-IF.
+001860 
+001870     MOVE JT-BADGE-NUM TO DTL-BADGE-NUM.
+001880     MOVE JT-NAME TO DTL-NAME.
+001890     MOVE JT-WK-END-DATE TO DTL-WK-END-DATE.
+001900     MOVE JT-TOTAL-HRS TO DTL-TOTAL-HRS.
+001910 
+001920     WRITE PRINT-LINE FROM DTL-LINE.
+001930 
+001940     ADD 1 TO CI-LINE-CNT.
+001950 
+001960 3200-EXIT.
+001970     EXIT.
+001980 
+001990*-----------------------------------------------------------*
+002000* 3400-PRINT-HEADINGS                                        *
+002010*-----------------------------------------------------------*
+002020 3400-PRINT-HEADINGS.
+002030 
+002040     ADD 1 TO CI-PAGE-NO.
+002050     MOVE CI-PAGE-NO TO HDR1-PAGE-NO.
+002060 
+002070     WRITE PRINT-LINE FROM HDR1-LINE.
+002080     WRITE PRINT-LINE FROM HDR2-LINE.
+002090 
+002100     MOVE 2 TO CI-LINE-CNT.
+002110 
+002120 3400-EXIT.
+002130     EXIT.
+002140 
+002150*-----------------------------------------------------------*
+002160* 9000-TERMINATE                                             *
+002170*-----------------------------------------------------------*
+002180 9000-TERMINATE.
+002190 
+002200     IF CI-REC-CNT = 0
+002210         WRITE PRINT-LINE FROM NO-DATA-LINE
+002220     END-IF.
+002230 
+002240     CLOSE JT-FIL.
+002250     CLOSE PRINT-FIL.
+002260 
+002270 9000-EXIT.
+002280     EXIT.

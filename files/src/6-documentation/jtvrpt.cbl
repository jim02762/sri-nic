@@ -0,0 +1,389 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTVRPT.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Labor distribution report off JOBTICRMS,
+000210*     bringing back the JTVRPT.CBL referenced in IDXINI's edit
+000220*     history but missing from the library.  Reads every JT-REC
+000230*     for a given JT-WK-END-DATE and totals JT-HOURS by
+000240*     JT-COST-CENTER and JT-ACTIV-CD, footing the grand total
+000250*     against JT-TOTAL-HRS.  )%
+000260*
+000270* Edit (08-Aug-26, 'J. A. Hartley')
+000280* %(  Add an activity-code-level subtotal within each cost
+000290*     center - the sort was already by WK-COST-CENTER then
+000300*     WK-ACTIV-CD, but only the cost-center break was totaled.
+000310*     Hours are now totaled by JT-COST-CENTER AND JT-ACTIV-CD
+000320*     as originally intended, not just by cost center.  )%
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 
+000360 CONFIGURATION SECTION.
+000370 
+000380 SOURCE-COMPUTER.
+000390     DECSYSTEM-20.
+000400 
+000410 OBJECT-COMPUTER.
+000420     DECSYSTEM-20.
+000430 
+000440 INPUT-OUTPUT SECTION.
+000450 
+000460 FILE-CONTROL.
+000470     COPY jtsel.
+000480 
+000490     SELECT WORK-FIL ASSIGN TO "JVSORT"
+000500         .
+000510 
+000520     SELECT PRINT-FIL ASSIGN TO "JTVRPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS PRT-FIL-STATUS.
+000550 
+000560 DATA DIVISION.
+000570 
+000580 FILE SECTION.
+000590 
+000600 FD  JT-FIL
+000610     LABEL RECORDS ARE STANDARD.
+000620 
+000630 01  JT-REC.
+000640     COPY jtrecly.
+000650 
+000660*-----------------------------------------------------------*
+000670* SORT WORK FILE - ONE ENTRY PER OCCUPIED DETAIL LINE FOR A  *
+000680* TICKET THAT MATCHES THE REQUESTED WEEK-ENDING DATE.        *
+000690*-----------------------------------------------------------*
+000700 SD  WORK-FIL.
+000710 
+000720 01  WORK-REC.
+000730     05  WK-COST-CENTER              PIC X(04).
+000740     05  WK-ACTIV-CD                 PIC X(04).
+000750     05  WK-HOURS                    COMP-1.
+000760 
+000770 FD  PRINT-FIL
+000780     LABEL RECORDS ARE STANDARD
+000790     RECORD CONTAINS 132 CHARACTERS.
+000800 
+000810 01  PRINT-LINE                      PIC X(132).
+000820 
+000830 WORKING-STORAGE SECTION.
+000840     COPY jtstat.
+000850 
+000860 01  PRT-FIL-STATUS                  PIC X(02).
+000870 
+000880 01  JV-EOF-SW                       PIC X(01) VALUE "N".
+000890     88  JV-EOF                      VALUE "Y".
+000900 
+000910 01  JV-SORT-EOF-SW                  PIC X(01) VALUE "N".
+000920     88  JV-SORT-EOF                 VALUE "Y".
+000930 
+000940 01  JV-REQ-WK-END-DATE              PIC 9(06).
+000950 
+000960 01  JV-DTL-SUB                      PIC 9(04) COMP.
+000970 
+000980 01  JV-FIRST-GROUP-SW               PIC X(01) VALUE "Y".
+000990 
+001000 01  JV-CURR-COST-CENTER             PIC X(04).
+001010 
+001020 01  JV-CURR-ACTIV-CD                PIC X(04).
+001030 
+001040 01  JV-ACT-TOTAL                    COMP-1 VALUE 0.
+001050 
+001060 01  JV-CTR-TOTAL                    COMP-1 VALUE 0.
+001070 
+001080 01  JV-GRAND-TOTAL                  COMP-1 VALUE 0.
+001090 
+001100 01  JV-GRAND-FOOT                   COMP-1 VALUE 0.
+001110 
+001120 01  JV-FOOT-DIFF                    COMP-1 VALUE 0.
+001130 
+001140 01  JV-LINE-CNT                     PIC 9(03) VALUE 99.
+001150 
+001160 01  JV-PAGE-NO                      PIC 9(03) VALUE 0.
+001170 
+001180 01  HDR1-LINE.
+001190     05  FILLER                      PIC X(01) VALUE SPACE.
+001200     05  FILLER                      PIC X(35)
+001210             VALUE "JTVRPT - LABOR DISTRIBUTION REPORT".
+001220     05  FILLER                      PIC X(10) VALUE SPACES.
+001230     05  FILLER                PIC X(16) VALUE "WEEK ENDING ".
+001240     05  HDR1-WK-END-DATE            PIC 9(06).
+001250     05  FILLER                      PIC X(10) VALUE SPACES.
+001260     05  FILLER                      PIC X(05) VALUE "PAGE ".
+001270     05  HDR1-PAGE-NO                PIC ZZ9.
+001280 
+001290 01  HDR2-LINE.
+001300     05  FILLER                      PIC X(01) VALUE SPACE.
+001310     05  FILLER                      PIC X(14)
+001320             VALUE "COST CENTER".
+001330     05  FILLER                      PIC X(14)
+001340             VALUE "ACTIVITY CODE".
+001350     05  FILLER                      PIC X(10) VALUE "HOURS".
+001360 
+001370 01  DTL-LINE.
+001380     05  FILLER                      PIC X(01) VALUE SPACE.
+001390     05  DTL-COST-CENTER             PIC X(14).
+001400     05  DTL-ACTIV-CD                PIC X(14).
+001410     05  DTL-HOURS                   PIC ZZZ,ZZ9.99.
+001420 
+001430 01  ACT-TOTAL-LINE.
+001440     05  FILLER                      PIC X(01) VALUE SPACE.
+001450     05  FILLER                      PIC X(23)
+001460             VALUE "  ACTIVITY CODE TOTAL .".
+001470     05  ACT-TOTAL-HOURS             PIC ZZZ,ZZ9.99.
+001480 
+001490 01  CTR-TOTAL-LINE.
+001500     05  FILLER                      PIC X(01) VALUE SPACE.
+001510     05  FILLER                      PIC X(23)
+001520             VALUE "  COST CENTER TOTAL ...".
+001530     05  CTR-TOTAL-HOURS             PIC ZZZ,ZZ9.99.
+001540 
+001550 01  GRAND-TOTAL-LINE.
+001560     05  FILLER                      PIC X(01) VALUE SPACE.
+001570     05  FILLER                      PIC X(23)
+001580             VALUE "GRAND TOTAL ..........".
+001590     05  GRAND-TOTAL-HOURS           PIC ZZZ,ZZ9.99.
+001600 
+001610 01  FOOT-WARN-LINE                  PIC X(90)
+001620         VALUE "** GRAND TOTAL DOES NOT FOOT AGAINST JT-TOTAL-HRS
+001630-"  POSTED ON JOBTICRMS - CHECK JTRECON **".
+001640 
+001650 01  NO-DATA-LINE                    PIC X(60)
+001660         VALUE "NO JOB TICKETS FOUND FOR THE REQUESTED WEEK ENDI
+001670-"NG DATE.".
+001680 
+001690 PROCEDURE DIVISION.
+001700 
+001710*-----------------------------------------------------------*
+001720* 0000-MAINLINE                                               *
+001730*-----------------------------------------------------------*
+001740 0000-MAINLINE.
+001750 
+001760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001770 
+001780     SORT WORK-FIL
+001790         ON ASCENDING KEY WK-COST-CENTER WK-ACTIV-CD
+001800         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+001810         OUTPUT PROCEDURE IS 3000-PRINT-REPORT THRU 3000-EXIT.
+001820 
+001830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001840 
+001850     STOP RUN.
+001860 
+001870*-----------------------------------------------------------*
+001880* 1000-INITIALIZE                                            *
+001890*-----------------------------------------------------------*
+001900 1000-INITIALIZE.
+001910 
+001920     DISPLAY "JTVRPT - ENTER WEEK ENDING DATE (YYMMDD): ".
+001930     ACCEPT JV-REQ-WK-END-DATE.
+001940 
+001950     OPEN INPUT JT-FIL.
+001952     IF JT-FIL-STATUS NOT = "00"
+001954         DISPLAY "JTVRPT - JOBTICRMS NOT AVAILABLE - STATUS "
+001955                 JT-FIL-STATUS
+001956         STOP RUN
+001957     END-IF.
+001960     OPEN OUTPUT PRINT-FIL.
+001970 
+001980 1000-EXIT.
+001990     EXIT.
+002000 
+002010*-----------------------------------------------------------*
+002020* 2000-BUILD-SORT-FILE                                       *
+002030*     RELEASES ONE SORT RECORD PER OCCUPIED DETAIL LINE OF    *
+002040*     EVERY JT-REC THAT MATCHES THE REQUESTED WEEK-END DATE,  *
+002050*     AND ACCUMULATES THE FOOTING TOTAL AS IT GOES.           *
+002060*-----------------------------------------------------------*
+002070 2000-BUILD-SORT-FILE.
+002080 
+002090     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+002100 
+002110     PERFORM 2200-PROCESS-TICKET THRU 2200-EXIT
+002120         UNTIL JV-EOF.
+002130 
+002140 2000-EXIT.
+002150     EXIT.
+002160 
+002170 2100-READ-NEXT-TICKET.
+002180 
+002190     READ JT-FIL NEXT RECORD
+002200         AT END
+002210             MOVE "Y" TO JV-EOF-SW
+002220     END-READ.
+002230 
+002240 2100-EXIT.
+002250     EXIT.
+002260 
+002270 2200-PROCESS-TICKET.
+002280 
+002290     IF JT-WK-END-DATE = JV-REQ-WK-END-DATE
+002300         ADD JT-TOTAL-HRS TO JV-GRAND-FOOT
+002310         PERFORM 2300-RELEASE-DETAIL-LINE THRU 2300-EXIT
+002320             VARYING JV-DTL-SUB FROM 1 BY 1
+002330             UNTIL JV-DTL-SUB > JT-DTL-CNT
+002340     END-IF.
+002350 
+002360     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+002370 
+002380 2200-EXIT.
+002390     EXIT.
+002400 
+002410 2300-RELEASE-DETAIL-LINE.
+002420 
+002430     MOVE JT-COST-CENTER TO WK-COST-CENTER.
+002440     MOVE JT-ACTIV-CD (JV-DTL-SUB) TO WK-ACTIV-CD.
+002450     MOVE JT-HOURS (JV-DTL-SUB) TO WK-HOURS.
+002460     RELEASE WORK-REC.
+002470 
+002480 2300-EXIT.
+002490     EXIT.
+002500 
+002510*-----------------------------------------------------------*
+002520* 3000-PRINT-REPORT                                           *
+002530*     CONTROL-BREAK REPORT OFF THE SORTED WORK FILE.  A NEW   *
+002540*     ACTIVITY CODE TOTAL PRINTS EVERY TIME WK-ACTIV-CD       *
+002550*     CHANGES WITHIN A COST CENTER; A NEW COST-CENTER TOTAL   *
+002560*     PRINTS EVERY TIME WK-COST-CENTER CHANGES; A GRAND TOTAL *
+002570*     PRINTS AT END OF FILE AND IS CHECKED AGAINST THE        *
+002580*     JT-TOTAL-HRS FOOTING ACCUMULATED WHILE BUILDING THE     *
+002590*     SORT FILE.                                              *
+002600*-----------------------------------------------------------*
+002610 3000-PRINT-REPORT.
+002620 
+002630     PERFORM 3100-RETURN-NEXT-LINE THRU 3100-EXIT.
+002640 
+002650     IF JV-SORT-EOF
+002660         MOVE NO-DATA-LINE TO PRINT-LINE
+002670         WRITE PRINT-LINE
+002680     ELSE
+002690         PERFORM 3200-PROCESS-LINE THRU 3200-EXIT
+002700             UNTIL JV-SORT-EOF
+002710         PERFORM 3450-PRINT-ACTIV-CD-TOTAL THRU 3450-EXIT
+002720         PERFORM 3500-PRINT-COST-CENTER-TOTAL THRU 3500-EXIT
+002730         PERFORM 3600-PRINT-GRAND-TOTAL THRU 3600-EXIT
+002740     END-IF.
+002750 
+002760 3000-EXIT.
+002770     EXIT.
+002780 
+002790 3100-RETURN-NEXT-LINE.
+002800 
+002810     RETURN WORK-FIL
+002820         AT END
+002830             MOVE "Y" TO JV-SORT-EOF-SW
+002840     END-RETURN.
+002850 
+002860 3100-EXIT.
+002870     EXIT.
+002880 
+002890 3200-PROCESS-LINE.
+002900 
+002910     IF JV-FIRST-GROUP-SW = "Y"
+002920         MOVE WK-COST-CENTER TO JV-CURR-COST-CENTER
+002930         MOVE WK-ACTIV-CD TO JV-CURR-ACTIV-CD
+002940         MOVE "N" TO JV-FIRST-GROUP-SW
+002950         PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT
+002960     END-IF.
+002970 
+002980     IF WK-COST-CENTER NOT = JV-CURR-COST-CENTER
+002990         PERFORM 3450-PRINT-ACTIV-CD-TOTAL THRU 3450-EXIT
+003000         PERFORM 3500-PRINT-COST-CENTER-TOTAL THRU 3500-EXIT
+003010         MOVE WK-COST-CENTER TO JV-CURR-COST-CENTER
+003020         MOVE WK-ACTIV-CD TO JV-CURR-ACTIV-CD
+003030     ELSE
+003040         IF WK-ACTIV-CD NOT = JV-CURR-ACTIV-CD
+003050             PERFORM 3450-PRINT-ACTIV-CD-TOTAL THRU 3450-EXIT
+003060             MOVE WK-ACTIV-CD TO JV-CURR-ACTIV-CD
+003070         END-IF
+003080     END-IF.
+003090 
+003100     IF JV-LINE-CNT > 55
+003110         PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT
+003120     END-IF.
+003130 
+003140     MOVE SPACES TO DTL-LINE.
+003150     MOVE WK-COST-CENTER TO DTL-COST-CENTER.
+003160     MOVE WK-ACTIV-CD TO DTL-ACTIV-CD.
+003170     MOVE WK-HOURS TO DTL-HOURS.
+003180     WRITE PRINT-LINE FROM DTL-LINE.
+003190     ADD 1 TO JV-LINE-CNT.
+003200 
+003210     ADD WK-HOURS TO JV-ACT-TOTAL JV-CTR-TOTAL JV-GRAND-TOTAL.
+003220 
+003230     PERFORM 3100-RETURN-NEXT-LINE THRU 3100-EXIT.
+003240 
+003250 3200-EXIT.
+003260     EXIT.
+003270 
+003280 3400-PRINT-HEADINGS.
+003290 
+003300     ADD 1 TO JV-PAGE-NO.
+003310     MOVE JV-REQ-WK-END-DATE TO HDR1-WK-END-DATE.
+003320     MOVE JV-PAGE-NO TO HDR1-PAGE-NO.
+003330     WRITE PRINT-LINE FROM HDR1-LINE.
+003340     WRITE PRINT-LINE FROM HDR2-LINE.
+003350     MOVE 2 TO JV-LINE-CNT.
+003360 
+003370 3400-EXIT.
+003380     EXIT.
+003390 
+003400 3450-PRINT-ACTIV-CD-TOTAL.
+003410 
+003420     MOVE JV-ACT-TOTAL TO ACT-TOTAL-HOURS.
+003430     WRITE PRINT-LINE FROM ACT-TOTAL-LINE.
+003440     ADD 1 TO JV-LINE-CNT.
+003450     MOVE 0 TO JV-ACT-TOTAL.
+003460 
+003470 3450-EXIT.
+003480     EXIT.
+003490 
+003500 3500-PRINT-COST-CENTER-TOTAL.
+003510 
+003520     MOVE JV-CTR-TOTAL TO CTR-TOTAL-HOURS.
+003530     WRITE PRINT-LINE FROM CTR-TOTAL-LINE.
+003540     ADD 1 TO JV-LINE-CNT.
+003550     MOVE 0 TO JV-CTR-TOTAL.
+003560 
+003570 3500-EXIT.
+003580     EXIT.
+003590 
+003600 3600-PRINT-GRAND-TOTAL.
+003610 
+003620     MOVE JV-GRAND-TOTAL TO GRAND-TOTAL-HOURS.
+003630     WRITE PRINT-LINE FROM GRAND-TOTAL-LINE.
+003640 
+003650     COMPUTE JV-FOOT-DIFF =
+003660         JV-GRAND-TOTAL - JV-GRAND-FOOT.
+003670 
+003680     IF JV-FOOT-DIFF > 0.005 OR JV-FOOT-DIFF < -0.005
+003690         WRITE PRINT-LINE FROM FOOT-WARN-LINE
+003700     END-IF.
+003710 
+003720 3600-EXIT.
+003730     EXIT.
+003740 
+003750*-----------------------------------------------------------*
+003760* 9000-TERMINATE                                              *
+003770*-----------------------------------------------------------*
+003780 9000-TERMINATE.
+003790 
+003800     CLOSE JT-FIL.
+003810     CLOSE PRINT-FIL.
+003820 
+003830 9000-EXIT.
+003840     EXIT.

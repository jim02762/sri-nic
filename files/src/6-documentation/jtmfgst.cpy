@@ -0,0 +1,9 @@
+000010*=================================================================
+000020* JTMFGST - FILE STATUS SWITCH FOR THE MANUFACTURING ORDER
+000030*           MASTER (MO-FIL, ASSIGNED TO MFGMAS)
+000040*
+000050* COPY MEMBER FOR WORKING-STORAGE.  PAIRS WITH JTMFGSEL.
+000060*=================================================================
+000070 01  MO-FIL-STATUS                PIC X(02).
+000080     88  MO-FIL-OK                VALUE "00".
+000090     88  MO-FIL-NOTFOUND          VALUE "35".

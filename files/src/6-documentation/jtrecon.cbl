@@ -0,0 +1,267 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTRECON.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Batch reconciliation pass over JOBTICRMS.
+000210*     Reads every JT-REC and foots JT-HOURS across the occupied
+000220*     detail lines, comparing the footing against the JT-TOTAL-
+000230*     HRS posted on the record.  Any JT-BADGE-NUM whose posted
+000240*     total does not foot is listed as an exception.  )%
+000250 
+000260 ENVIRONMENT DIVISION.
+000270 
+000280 CONFIGURATION SECTION.
+000290 
+000300 SOURCE-COMPUTER.
+000310     DECSYSTEM-20.
+000320 
+000330 OBJECT-COMPUTER.
+000340     DECSYSTEM-20.
+000350 
+000360 INPUT-OUTPUT SECTION.
+000370 
+000380 FILE-CONTROL.
+000390     COPY jtsel.
+000400 
+000410     SELECT PRINT-FIL ASSIGN TO "JTRECON"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS PRT-FIL-STATUS.
+000440 
+000450 DATA DIVISION.
+000460 
+000470 FILE SECTION.
+000480 
+000490 FD  JT-FIL
+000500     LABEL RECORDS ARE STANDARD.
+000510 
+000520 01  JT-REC.
+000530     COPY jtrecly.
+000540 
+000550 FD  PRINT-FIL
+000560     LABEL RECORDS ARE STANDARD
+000570     RECORD CONTAINS 132 CHARACTERS.
+000580 
+000590 01  PRINT-LINE                   PIC X(132).
+000600 
+000610 WORKING-STORAGE SECTION.
+000620     COPY jtstat.
+000630 
+000640 01  PRT-FIL-STATUS               PIC X(02).
+000650 
+000660 01  JR-EOF-SW                    PIC X(01) VALUE "N".
+000670     88  JR-EOF                   VALUE "Y".
+000680 
+000690 01  JR-DTL-SUB                   PIC 9(04) COMP.
+000700 
+000710 01  JR-SUM-HRS                   COMP-1 VALUE 0.
+000720 
+000730 01  JR-DIFF                      COMP-1 VALUE 0.
+000740 
+000750 01  JR-REC-CNT                   PIC 9(07) COMP VALUE 0.
+000760 
+000770 01  JR-EXCEP-CNT                 PIC 9(07) COMP VALUE 0.
+000780 
+000790 01  JR-LINE-CNT                  PIC 9(03) VALUE 99.
+000800 
+000810 01  JR-PAGE-NO                   PIC 9(03) VALUE 0.
+000820 
+000830 01  HDR1-LINE.
+000840     05  FILLER                   PIC X(01) VALUE SPACE.
+000850     05  FILLER                   PIC X(37)
+000860             VALUE "JTRECON - JOB TICKET HOURS RECONCILE".
+000870     05  FILLER                   PIC X(08) VALUE SPACES.
+000880     05  FILLER                   PIC X(05) VALUE "PAGE ".
+000890     05  HDR1-PAGE-NO             PIC ZZ9.
+000900 
+000910 01  HDR2-LINE.
+000920     05  FILLER                   PIC X(01) VALUE SPACE.
+000930     05  FILLER                   PIC X(10) VALUE "BADGE NUM".
+000940     05  FILLER                   PIC X(32) VALUE "NAME".
+000950     05  FILLER                   PIC X(14) VALUE "POSTED HRS".
+000960     05  FILLER                   PIC X(14) VALUE "FOOTED HRS".
+000970     05  FILLER                   PIC X(12) VALUE "DIFFERENCE".
+000980 
+000990 01  DTL-LINE.
+001000     05  FILLER                   PIC X(01) VALUE SPACE.
+001010     05  DTL-BADGE-NUM            PIC 9(07).
+001020     05  FILLER                   PIC X(03) VALUE SPACES.
+001030     05  DTL-NAME                 PIC X(30).
+001040     05  DTL-POSTED-HRS           PIC ZZZ,ZZ9.99.
+001050     05  FILLER                   PIC X(03) VALUE SPACES.
+001060     05  DTL-FOOTED-HRS           PIC ZZZ,ZZ9.99.
+001070     05  FILLER                   PIC X(03) VALUE SPACES.
+001080     05  DTL-DIFF-HRS             PIC -ZZ,ZZ9.99.
+001090 
+001100 01  SUMMARY-LINE.
+001110     05  FILLER                   PIC X(01) VALUE SPACE.
+001120     05  FILLER                   PIC X(20)
+001130             VALUE "TICKETS READ ......".
+001140     05  SUM-REC-CNT              PIC ZZZ,ZZ9.
+001150     05  FILLER                   PIC X(05) VALUE SPACES.
+001160     05  FILLER                   PIC X(20)
+001170             VALUE "EXCEPTIONS FOUND ..".
+001180     05  SUM-EXCEP-CNT            PIC ZZZ,ZZ9.
+001190 
+001200 01  NO-EXCEP-LINE                PIC X(44)
+001210         VALUE "ALL JOB TICKETS FOOT - NO EXCEPTIONS FOUND.".
+001220 
+001230 PROCEDURE DIVISION.
+001240 
+001250*-----------------------------------------------------------*
+001260* 0000-MAINLINE                                              *
+001270*-----------------------------------------------------------*
+001280 0000-MAINLINE.
+001290 
+001300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001310 
+001320     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+001330         UNTIL JR-EOF.
+001340 
+001350     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+001360 
+001370     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001380 
+001390     STOP RUN.
+001400 
+001410*-----------------------------------------------------------*
+001420* 1000-INITIALIZE                                            *
+001430*-----------------------------------------------------------*
+001440 1000-INITIALIZE.
+001450 
+001460     OPEN INPUT JT-FIL.
+001462     IF JT-FIL-STATUS NOT = "00"
+001464         DISPLAY "JTRECON - JOBTICRMS NOT AVAILABLE - STATUS "
+001465                 JT-FIL-STATUS
+001466         STOP RUN
+001467     END-IF.
+001470     OPEN OUTPUT PRINT-FIL.
+001480 
+001490     PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT.
+001500 
+001510     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001520 
+001530 1000-EXIT.
+001540     EXIT.
+001550 
+001560*-----------------------------------------------------------*
+001570* 2000-PROCESS-TICKET                                        *
+001580*     FOOTS JT-HOURS ACROSS THE OCCUPIED DETAIL LINES AND     *
+001590*     COMPARES THE FOOTING AGAINST JT-TOTAL-HRS.              *
+001600*-----------------------------------------------------------*
+001610 2000-PROCESS-TICKET.
+001620 
+001630     ADD 1 TO JR-REC-CNT.
+001640     MOVE 0 TO JR-SUM-HRS.
+001650 
+001660     PERFORM 2200-SUM-DETAIL-LINE THRU 2200-EXIT
+001670         VARYING JR-DTL-SUB FROM 1 BY 1
+001680         UNTIL JR-DTL-SUB > JT-DTL-CNT.
+001700 
+001710     COMPUTE JR-DIFF = JT-TOTAL-HRS - JR-SUM-HRS.
+001720 
+001730     IF JR-DIFF > 0.005 OR JR-DIFF < -0.005
+001740         ADD 1 TO JR-EXCEP-CNT
+001750         PERFORM 3200-PRINT-EXCEPTION THRU 3200-EXIT
+001760     END-IF.
+001770 
+001780     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001790 
+001800 2000-EXIT.
+001810     EXIT.
+001820 
+001830 2100-READ-NEXT-TICKET.
+001840 
+001850     READ JT-FIL NEXT RECORD
+001860         AT END
+001870             MOVE "Y" TO JR-EOF-SW
+001880     END-READ.
+001890 
+001900 2100-EXIT.
+001910     EXIT.
+001920 
+001930 2200-SUM-DETAIL-LINE.
+001940 
+001950     ADD JT-HOURS (JR-DTL-SUB) TO JR-SUM-HRS.
+001960 
+001970 2200-EXIT.
+001980     EXIT.
+001990 
+002000*-----------------------------------------------------------*
+002010* 3200-PRINT-EXCEPTION                                       *
+002020*-----------------------------------------------------------*
+002030 3200-PRINT-EXCEPTION.
+002040 
+002050     IF JR-LINE-CNT > 55
+002060         PERFORM 3400-PRINT-HEADINGS THRU 3400-EXIT
+002070     END-IF.
+002080 
+002090     MOVE JT-BADGE-NUM TO DTL-BADGE-NUM.
+002100     MOVE JT-NAME TO DTL-NAME.
+002110     MOVE JT-TOTAL-HRS TO DTL-POSTED-HRS.
+002120     MOVE JR-SUM-HRS TO DTL-FOOTED-HRS.
+002130     MOVE JR-DIFF TO DTL-DIFF-HRS.
+002140 
+002150     WRITE PRINT-LINE FROM DTL-LINE.
+002160 
+002170     ADD 1 TO JR-LINE-CNT.
+002180 
+002190 3200-EXIT.
+002200     EXIT.
+002210 
+002220*-----------------------------------------------------------*
+002230* 3400-PRINT-HEADINGS                                        *
+002240*-----------------------------------------------------------*
+002250 3400-PRINT-HEADINGS.
+002260 
+002270     ADD 1 TO JR-PAGE-NO.
+002280     MOVE JR-PAGE-NO TO HDR1-PAGE-NO.
+002290 
+002300     WRITE PRINT-LINE FROM HDR1-LINE.
+002310     WRITE PRINT-LINE FROM HDR2-LINE.
+002320 
+002330     MOVE 2 TO JR-LINE-CNT.
+002340 
+002350 3400-EXIT.
+002360     EXIT.
+002370 
+002380*-----------------------------------------------------------*
+002390* 8000-PRINT-SUMMARY                                         *
+002400*-----------------------------------------------------------*
+002410 8000-PRINT-SUMMARY.
+002420 
+002430     MOVE JR-REC-CNT TO SUM-REC-CNT.
+002440     MOVE JR-EXCEP-CNT TO SUM-EXCEP-CNT.
+002450     WRITE PRINT-LINE FROM SUMMARY-LINE.
+002460 
+002470     IF JR-EXCEP-CNT = 0
+002480         WRITE PRINT-LINE FROM NO-EXCEP-LINE
+002490     END-IF.
+002500 
+002510 8000-EXIT.
+002520     EXIT.
+002530 
+002540*-----------------------------------------------------------*
+002550* 9000-TERMINATE                                             *
+002560*-----------------------------------------------------------*
+002570 9000-TERMINATE.
+002580 
+002590     CLOSE JT-FIL.
+002600     CLOSE PRINT-FIL.
+002610 
+002620 9000-EXIT.
+002630     EXIT.

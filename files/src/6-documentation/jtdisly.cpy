@@ -0,0 +1,14 @@
+000010*=================================================================
+000020* JTDISLY - DISTRIBUTION ORDER MASTER RECORD LAYOUT
+000030*
+000040* COPY MEMBER FOR THE DISTRIBUTION ORDER MASTER RECORD (DO-REC).
+000050* COPY THIS MEMBER IMMEDIATELY AFTER THE 01-LEVEL RECORD NAME IN
+000060* THE FD FOR DO-FIL, E.G.
+000070*
+000080*     01  DO-REC.
+000090*         COPY JTDISLY.
+000100*=================================================================
+000110     05  DO-DIS-NUM              PIC 9(05).
+000120     05  DO-DIS-DESC             PIC X(30).
+000130     05  DO-DIS-STATUS           PIC X(01).
+000140         88  DO-DIS-ACTIVE       VALUE "A".

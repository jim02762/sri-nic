@@ -0,0 +1,34 @@
+000010*=================================================================
+000020* JTRECLY - JOB TICKET RECORD LAYOUT
+000030*
+000040* COPY MEMBER FOR THE JOBTICRMS JOB TICKET RECORD (JT-REC).
+000050* COPY THIS MEMBER IMMEDIATELY AFTER THE 01-LEVEL RECORD NAME IN
+000060* THE FD FOR JT-FIL (OR JT-HIST-FIL), E.G.
+000070*
+000080*     01  JT-REC.
+000090*         COPY JTRECLY.
+000100*
+000110* USE THE REPLACING PHRASE TO RENAME THE RECORD FOR THE HISTORY
+000120* FILE, E.G.
+000130*
+000140*     01  JT-HIST-REC.
+000150*         COPY JTRECLY REPLACING JT-REC BY JT-HIST-REC.
+000160*
+000170* JT-DTL-CNT CARRIES THE NUMBER OF OCCUPIED JT-DETAIL-LINES - IT IS
+000180* THE DEPENDING-ON COUNT FOR THE TABLE, SO IT MUST BE SET TO THE
+000190* NUMBER OF LINES KEYED BEFORE THE RECORD IS WRITTEN OR REWRITTEN.
+000200*=================================================================
+000210    05  JT-NAME                 PIC X(30).
+000220    05  JT-BADGE-NUM            PIC 9(07).
+000230    05  JT-COST-CENTER          PIC X(04).
+000240    05  JT-WK-END-DATE          PIC 9(06).
+000250    05  JT-TOTAL-HRS            COMP-1.
+000260    05  JT-DTL-CNT              PIC 9(04) COMP.
+000270    05  JT-DETAIL-LINES OCCURS 1 TO 30 TIMES
+000280            DEPENDING ON JT-DTL-CNT.
+000290        10  JT-ACTIV-CD         PIC X(04).
+000300        10  JT-PL-NUM           PIC X(04).
+000310        10  JT-DIS-NUM          PIC 9(05) COMP.
+000320        10  JT-MFG-NUM          PIC 9(05) COMP.
+000330        10  JT-HOURS            COMP-1.
+000340        10  JT-OP-CD            PIC X(04).

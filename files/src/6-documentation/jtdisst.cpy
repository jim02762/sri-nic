@@ -0,0 +1,9 @@
+000010*=================================================================
+000020* JTDISST - FILE STATUS SWITCH FOR THE DISTRIBUTION ORDER
+000030*           MASTER (DO-FIL, ASSIGNED TO DISMAS)
+000040*
+000050* COPY MEMBER FOR WORKING-STORAGE.  PAIRS WITH JTDISSEL.
+000060*=================================================================
+000070 01  DO-FIL-STATUS                PIC X(02).
+000080     88  DO-FIL-OK                VALUE "00".
+000090     88  DO-FIL-NOTFOUND          VALUE "35".

@@ -0,0 +1,19 @@
+000010*=================================================================
+000020* JTMFGSEL - FILE-CONTROL ENTRY FOR THE MANUFACTURING ORDER
+000030*            MASTER (MO-FIL, ASSIGNED TO MFGMAS)
+000040*
+000050* COPY MEMBER FOR THE FILE-CONTROL SELECT CLAUSE SHARED BY EVERY
+000060* PROGRAM THAT VALIDATES A JT-MFG-NUM AGAINST THE MANUFACTURING
+000070* ORDER MASTER.  COPY UNDER FILE-CONTROL, E.G.
+000080*
+000090*     FILE-CONTROL.
+000100*         COPY JTMFGSEL.
+000110*
+000120* A PROGRAM USING THIS MEMBER MUST DEFINE MO-FIL-STATUS IN
+000130* WORKING-STORAGE (COPY JTMFGST).
+000140*=================================================================
+000150     SELECT MO-FIL ASSIGN TO "MFGMAS"
+000160         ORGANIZATION IS INDEXED
+000170         ACCESS MODE IS DYNAMIC
+000180         RECORD KEY IS MO-MFG-NUM
+000190         FILE STATUS IS MO-FIL-STATUS.

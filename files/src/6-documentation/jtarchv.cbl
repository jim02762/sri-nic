@@ -0,0 +1,237 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTARCHV.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Weekly archive/purge of JOBTICRMS - copies
+000210*     every ticket with JT-WK-END-DATE on or before the operator's
+000220*     cutoff date onto JOBTICRMS-HIST and deletes it from the live
+000230*     file, so JOBTICRMS only carries open/recent weeks.  )%
+000240 
+000250 ENVIRONMENT DIVISION.
+000260 
+000270 CONFIGURATION SECTION.
+000280 
+000290 SOURCE-COMPUTER.
+000300     DECSYSTEM-20.
+000310 
+000320 OBJECT-COMPUTER.
+000330     DECSYSTEM-20.
+000340 
+000350 INPUT-OUTPUT SECTION.
+000360 
+000370 FILE-CONTROL.
+000380     COPY jtsel.
+000390 
+000400     SELECT JT-HIST-FIL ASSIGN TO "JOBTICRMS-HIST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS AR-ARCH-KEY
+000440         FILE STATUS IS AR-HIST-STATUS.
+000450 
+000460 DATA DIVISION.
+000470 
+000480 FILE SECTION.
+000490 
+000500 FD  JT-FIL
+000510     LABEL RECORDS ARE STANDARD.
+000520 
+000530 01  JT-REC.
+000540     COPY jtrecly.
+000550 
+000560 FD  JT-HIST-FIL
+000570     LABEL RECORDS ARE STANDARD.
+000580 
+000590 01  JT-HIST-REC.
+000600     05  AR-ARCH-KEY.
+000610         10  AR-ARCH-WK-END-DATE     PIC 9(06).
+000620         10  AR-ARCH-BADGE-NUM       PIC 9(07).
+000630     COPY jtrecly
+000640         REPLACING ==JT-NAME==         BY ==AR-D-NAME==
+000650                   ==JT-BADGE-NUM==    BY ==AR-D-BADGE-NUM==
+000660                   ==JT-COST-CENTER==  BY ==AR-D-COST-CENTER==
+000670                   ==JT-WK-END-DATE==  BY ==AR-D-WK-END-DATE==
+000680                   ==JT-TOTAL-HRS==    BY ==AR-D-TOTAL-HRS==
+000690                   ==JT-DTL-CNT==      BY ==AR-D-DTL-CNT==
+000700                   ==JT-DETAIL-LINES== BY ==AR-D-DETAIL-LINES==
+000710                   ==JT-ACTIV-CD==     BY ==AR-D-ACTIV-CD==
+000720                   ==JT-PL-NUM==       BY ==AR-D-PL-NUM==
+000730                   ==JT-DIS-NUM==      BY ==AR-D-DIS-NUM==
+000740                   ==JT-MFG-NUM==      BY ==AR-D-MFG-NUM==
+000750                   ==JT-HOURS==        BY ==AR-D-HOURS==
+000760                   ==JT-OP-CD==        BY ==AR-D-OP-CD==.
+000770 
+000780 WORKING-STORAGE SECTION.
+000790     COPY jtstat.
+000800 
+000810 01  AR-HIST-STATUS               PIC X(02).
+000820     88  AR-HIST-OK               VALUE "00".
+000830     88  AR-HIST-NOTFOUND         VALUE "35".
+000840 
+000850 01  AR-CUTOFF-DATE                PIC 9(06).
+000860 
+000870 01  AR-EOF-SW                     PIC X(01) VALUE "N".
+000880     88  AR-EOF                    VALUE "Y".
+000890 
+000900 01  AR-ARCH-CNT                   PIC 9(07) COMP VALUE 0.
+000910
+000920 01  AR-KEPT-CNT                   PIC 9(07) COMP VALUE 0.
+000921
+000922 01  AR-DUP-CNT                    PIC 9(07) COMP VALUE 0.
+000930
+000940 01  AR-DTL-SUB                    PIC 9(04) COMP.
+000950 
+000960 PROCEDURE DIVISION.
+000970 
+000980*-----------------------------------------------------------*
+000990* 0000-MAINLINE                                              *
+001000*-----------------------------------------------------------*
+001010 0000-MAINLINE.
+001020 
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001040 
+001050     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+001060         UNTIL AR-EOF.
+001070 
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001090 
+001100     STOP RUN.
+001110 
+001120*-----------------------------------------------------------*
+001130* 1000-INITIALIZE                                            *
+001140*     OPENS THE LIVE FILE FOR UPDATE AND THE HISTORY FILE,    *
+001150*     CREATING JOBTICRMS-HIST ON THE FIRST RUN IF IT DOES NOT *
+001160*     YET EXIST.                                              *
+001170*-----------------------------------------------------------*
+001180 1000-INITIALIZE.
+001190 
+001200     DISPLAY "JTARCHV - ARCHIVE TICKETS THROUGH WEEK ENDING ".
+001210     DISPLAY "(YYMMDD): ".
+001220     ACCEPT AR-CUTOFF-DATE.
+001230 
+001240     OPEN I-O JT-FIL.
+001242     IF JT-FIL-STATUS NOT = "00"
+001244         DISPLAY "JTARCHV - JOBTICRMS NOT AVAILABLE - STATUS "
+001245                 JT-FIL-STATUS
+001246         STOP RUN
+001247     END-IF.
+001250
+001260     OPEN I-O JT-HIST-FIL.
+001270     IF AR-HIST-NOTFOUND
+001280         CLOSE JT-HIST-FIL
+001290         OPEN OUTPUT JT-HIST-FIL
+001300         CLOSE JT-HIST-FIL
+001310         OPEN I-O JT-HIST-FIL
+001320     END-IF.
+001330 
+001340     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001350 
+001360 1000-EXIT.
+001370     EXIT.
+001380 
+001390*-----------------------------------------------------------*
+001400* 2000-PROCESS-TICKET                                        *
+001410*     A TICKET ON OR BEFORE THE CUTOFF WEEK IS COPIED ONTO    *
+001420*     JOBTICRMS-HIST AND DELETED FROM THE LIVE FILE; A MORE   *
+001430*     RECENT TICKET IS LEFT IN PLACE.                         *
+001440*-----------------------------------------------------------*
+001450 2000-PROCESS-TICKET.
+001460 
+001470     IF JT-WK-END-DATE NOT > AR-CUTOFF-DATE
+001480         PERFORM 2200-ARCHIVE-TICKET THRU 2200-EXIT
+001490     ELSE
+001500         ADD 1 TO AR-KEPT-CNT
+001510     END-IF.
+001520 
+001530     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001540 
+001550 2000-EXIT.
+001560     EXIT.
+001570 
+001580 2100-READ-NEXT-TICKET.
+001590 
+001600     READ JT-FIL NEXT RECORD
+001610         AT END
+001620             MOVE "Y" TO AR-EOF-SW
+001630     END-READ.
+001640 
+001650 2100-EXIT.
+001660     EXIT.
+001670 
+001680 2200-ARCHIVE-TICKET.
+001690 
+001700     MOVE JT-WK-END-DATE TO AR-ARCH-WK-END-DATE.
+001710     MOVE JT-BADGE-NUM TO AR-ARCH-BADGE-NUM.
+001720     MOVE JT-NAME TO AR-D-NAME.
+001730     MOVE JT-BADGE-NUM TO AR-D-BADGE-NUM.
+001740     MOVE JT-COST-CENTER TO AR-D-COST-CENTER.
+001750     MOVE JT-WK-END-DATE TO AR-D-WK-END-DATE.
+001760     MOVE JT-TOTAL-HRS TO AR-D-TOTAL-HRS.
+001770     MOVE JT-DTL-CNT TO AR-D-DTL-CNT.
+001780 
+001790     PERFORM 2210-COPY-DETAIL-LINE THRU 2210-EXIT
+001800         VARYING AR-DTL-SUB FROM 1 BY 1
+001810         UNTIL AR-DTL-SUB > JT-DTL-CNT.
+001820 
+001830     WRITE JT-HIST-REC
+001840         INVALID KEY
+001850             DISPLAY "JTARCHV - DUPLICATE HISTORY RECORD, BADGE "
+001860             DISPLAY JT-BADGE-NUM " WEEK " JT-WK-END-DATE
+001870             DISPLAY "JTARCHV - LIVE TICKET NOT DELETED"
+001875             ADD 1 TO AR-DUP-CNT
+001880         NOT INVALID KEY
+001890             DELETE JT-FIL RECORD
+001895                 INVALID KEY
+001896                     DISPLAY "JTARCHV - DELETE FAILED, BADGE "
+001897                     DISPLAY JT-BADGE-NUM " WEEK " JT-WK-END-DATE
+001898                     DISPLAY "JTARCHV - TICKET NOW ON BOTH FILES"
+001899                     ADD 1 TO AR-DUP-CNT
+001900                 NOT INVALID KEY
+001901                     ADD 1 TO AR-ARCH-CNT
+001905             END-DELETE
+001910     END-WRITE.
+001920 
+001930 2200-EXIT.
+001940     EXIT.
+001950 
+001960 2210-COPY-DETAIL-LINE.
+001970 
+001980     MOVE JT-ACTIV-CD (AR-DTL-SUB) TO AR-D-ACTIV-CD (AR-DTL-SUB).
+001990     MOVE JT-PL-NUM (AR-DTL-SUB) TO AR-D-PL-NUM (AR-DTL-SUB).
+002000     MOVE JT-DIS-NUM (AR-DTL-SUB) TO AR-D-DIS-NUM (AR-DTL-SUB).
+002010     MOVE JT-MFG-NUM (AR-DTL-SUB) TO AR-D-MFG-NUM (AR-DTL-SUB).
+002020     MOVE JT-HOURS (AR-DTL-SUB) TO AR-D-HOURS (AR-DTL-SUB).
+002030     MOVE JT-OP-CD (AR-DTL-SUB) TO AR-D-OP-CD (AR-DTL-SUB).
+002040 
+002050 2210-EXIT.
+002060     EXIT.
+002070 
+002080*-----------------------------------------------------------*
+002090* 9000-TERMINATE                                             *
+002100*-----------------------------------------------------------*
+002110 9000-TERMINATE.
+002120 
+002130     CLOSE JT-FIL.
+002140     CLOSE JT-HIST-FIL.
+002150 
+002160     DISPLAY "JTARCHV - TICKETS ARCHIVED: " AR-ARCH-CNT.
+002165     DISPLAY "JTARCHV - TICKETS RETAINED: " AR-KEPT-CNT.
+002168     DISPLAY "JTARCHV - TICKETS NOT ARCHIVED (DUPLICATE KEY): "
+002169             AR-DUP-CNT.
+002180 
+002190 9000-EXIT.
+002200     EXIT.

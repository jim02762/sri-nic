@@ -0,0 +1,182 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTEXPRT.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Payroll/cost-accounting extract off
+000210*     JOBTICRMS - writes one flat, fixed-field output record per
+000220*     detail line for every ticket on the operator's requested
+000230*     week ending date, for pickup by the payroll/cost-accounting
+000240*     feed.  )%
+000250 
+000260 ENVIRONMENT DIVISION.
+000270 
+000280 CONFIGURATION SECTION.
+000290 
+000300 SOURCE-COMPUTER.
+000310     DECSYSTEM-20.
+000320 
+000330 OBJECT-COMPUTER.
+000340     DECSYSTEM-20.
+000350 
+000360 INPUT-OUTPUT SECTION.
+000370 
+000380 FILE-CONTROL.
+000390     COPY jtsel.
+000400 
+000410     SELECT EXTRACT-FIL ASSIGN TO "JTEXPRT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS EX-FIL-STATUS.
+000440 
+000450 DATA DIVISION.
+000460 
+000470 FILE SECTION.
+000480 
+000490 FD  JT-FIL
+000500     LABEL RECORDS ARE STANDARD.
+000510 
+000520 01  JT-REC.
+000530     COPY jtrecly.
+000540 
+000550 FD  EXTRACT-FIL
+000560     LABEL RECORDS ARE STANDARD.
+000570 
+000580 01  EX-EXTRACT-REC.
+000590     05  EX-BADGE-NUM                PIC 9(07).
+000600     05  FILLER                      PIC X(01) VALUE SPACE.
+000610     05  EX-COST-CENTER              PIC X(04).
+000620     05  FILLER                      PIC X(01) VALUE SPACE.
+000630     05  EX-WK-END-DATE              PIC 9(06).
+000640     05  FILLER                      PIC X(01) VALUE SPACE.
+000650     05  EX-ACTIV-CD                 PIC X(04).
+000660     05  FILLER                      PIC X(01) VALUE SPACE.
+000670     05  EX-DIS-NUM                  PIC 9(05).
+000680     05  FILLER                      PIC X(01) VALUE SPACE.
+000690     05  EX-MFG-NUM                  PIC 9(05).
+000700     05  FILLER                      PIC X(01) VALUE SPACE.
+000710     05  EX-HOURS                    PIC 9(03)V99.
+000720 
+000730 WORKING-STORAGE SECTION.
+000740     COPY jtstat.
+000750 
+000760 01  EX-FIL-STATUS                  PIC X(02).
+000770 
+000780 01  EX-REQ-WK-END-DATE             PIC 9(06).
+000790 
+000800 01  EX-EOF-SW                       PIC X(01) VALUE "N".
+000810     88  EX-EOF                      VALUE "Y".
+000820 
+000830 01  EX-DTL-SUB                      PIC 9(04) COMP.
+000840 
+000850 01  EX-TICKET-CNT                   PIC 9(07) COMP VALUE 0.
+000860 
+000870 01  EX-LINE-CNT                     PIC 9(07) COMP VALUE 0.
+000880 
+000890 PROCEDURE DIVISION.
+000900 
+000910*-----------------------------------------------------------*
+000920* 0000-MAINLINE                                              *
+000930*-----------------------------------------------------------*
+000940 0000-MAINLINE.
+000950 
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970 
+000980     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+000990         UNTIL EX-EOF.
+001000 
+001010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001020 
+001030     STOP RUN.
+001040 
+001050*-----------------------------------------------------------*
+001060* 1000-INITIALIZE                                            *
+001070*-----------------------------------------------------------*
+001080 1000-INITIALIZE.
+001090 
+001100     DISPLAY "JTEXPRT - EXTRACT WEEK ENDING DATE (YYMMDD): ".
+001110     ACCEPT EX-REQ-WK-END-DATE.
+001120 
+001130     OPEN INPUT JT-FIL.
+001132     IF JT-FIL-STATUS NOT = "00"
+001134         DISPLAY "JTEXPRT - JOBTICRMS NOT AVAILABLE - STATUS "
+001135                 JT-FIL-STATUS
+001136         STOP RUN
+001137     END-IF.
+001140     OPEN OUTPUT EXTRACT-FIL.
+001150 
+001160     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001170 
+001180 1000-EXIT.
+001190     EXIT.
+001200 
+001210*-----------------------------------------------------------*
+001220* 2000-PROCESS-TICKET                                        *
+001230*-----------------------------------------------------------*
+001240 2000-PROCESS-TICKET.
+001250 
+001260     IF JT-WK-END-DATE = EX-REQ-WK-END-DATE
+001270         ADD 1 TO EX-TICKET-CNT
+001280         PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+001290             VARYING EX-DTL-SUB FROM 1 BY 1
+001300             UNTIL EX-DTL-SUB > JT-DTL-CNT
+001310     END-IF.
+001320 
+001330     PERFORM 2100-READ-NEXT-TICKET THRU 2100-EXIT.
+001340 
+001350 2000-EXIT.
+001360     EXIT.
+001370 
+001380 2100-READ-NEXT-TICKET.
+001390 
+001400     READ JT-FIL NEXT RECORD
+001410         AT END
+001420             MOVE "Y" TO EX-EOF-SW
+001430     END-READ.
+001440 
+001450 2100-EXIT.
+001460     EXIT.
+001470 
+001480 2200-WRITE-DETAIL-LINE.
+001490 
+001500     MOVE JT-BADGE-NUM TO EX-BADGE-NUM.
+001510     MOVE JT-COST-CENTER TO EX-COST-CENTER.
+001520     MOVE JT-WK-END-DATE TO EX-WK-END-DATE.
+001530     MOVE JT-ACTIV-CD (EX-DTL-SUB) TO EX-ACTIV-CD.
+001540     MOVE JT-DIS-NUM (EX-DTL-SUB) TO EX-DIS-NUM.
+001550     MOVE JT-MFG-NUM (EX-DTL-SUB) TO EX-MFG-NUM.
+001560     MOVE JT-HOURS (EX-DTL-SUB) TO EX-HOURS.
+001570 
+001580     WRITE EX-EXTRACT-REC.
+001590 
+001600     ADD 1 TO EX-LINE-CNT.
+001610 
+001620 2200-EXIT.
+001630     EXIT.
+001640 
+001650*-----------------------------------------------------------*
+001660* 9000-TERMINATE                                             *
+001670*-----------------------------------------------------------*
+001680 9000-TERMINATE.
+001690 
+001700     CLOSE JT-FIL.
+001710     CLOSE EXTRACT-FIL.
+001720 
+001730     DISPLAY "JTEXPRT - TICKETS EXTRACTED: " EX-TICKET-CNT.
+001740     DISPLAY "JTEXPRT - DETAIL LINES WRITTEN: " EX-LINE-CNT.
+001750 
+001760 9000-EXIT.
+001770     EXIT.

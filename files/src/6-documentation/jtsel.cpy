@@ -0,0 +1,23 @@
+000010*=================================================================
+000020* JTSEL - FILE-CONTROL ENTRY FOR JOBTICRMS (JT-FIL)
+000030*
+000040* COPY MEMBER FOR THE FILE-CONTROL SELECT CLAUSE SHARED BY EVERY
+000050* PROGRAM THAT OPENS JOBTICRMS, SO THE KEYS STAY IN STEP ACROSS
+000060* THE WHOLE APPLICATION.  COPY UNDER FILE-CONTROL, E.G.
+000070*
+000080*     FILE-CONTROL.
+000090*         COPY JTSEL.
+000100*
+000110* A PROGRAM USING THIS MEMBER MUST DEFINE JT-FIL-STATUS IN
+000120* WORKING-STORAGE (COPY JTSTAT).
+000130*
+000140* JT-COST-CENTER IS CARRIED AS AN ALTERNATE KEY WITH DUPLICATES SO
+000150* A PROGRAM CAN START DIRECTLY ON A COST CENTER (SEE JTCCINQ.CBL)
+000160* INSTEAD OF SCANNING THE WHOLE FILE BY JT-BADGE-NUM.
+000170*=================================================================
+000180     SELECT JT-FIL ASSIGN TO "JOBTICRMS"
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS JT-BADGE-NUM
+000220         ALTERNATE RECORD KEY IS JT-COST-CENTER WITH DUPLICATES
+000230         FILE STATUS IS JT-FIL-STATUS.

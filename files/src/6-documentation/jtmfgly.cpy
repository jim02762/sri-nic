@@ -0,0 +1,14 @@
+000010*=================================================================
+000020* JTMFGLY - MANUFACTURING ORDER MASTER RECORD LAYOUT
+000030*
+000040* COPY MEMBER FOR THE MANUFACTURING ORDER MASTER RECORD (MO-REC).
+000050* COPY THIS MEMBER IMMEDIATELY AFTER THE 01-LEVEL RECORD NAME IN
+000060* THE FD FOR MO-FIL, E.G.
+000070*
+000080*     01  MO-REC.
+000090*         COPY JTMFGLY.
+000100*=================================================================
+000110     05  MO-MFG-NUM              PIC 9(05).
+000120     05  MO-MFG-DESC             PIC X(30).
+000130     05  MO-MFG-STATUS           PIC X(01).
+000140         88  MO-MFG-ACTIVE       VALUE "A".

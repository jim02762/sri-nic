@@ -0,0 +1,10 @@
+000010*=================================================================
+000020* JTSTAT - FILE STATUS SWITCH FOR JOBTICRMS (JT-FIL)
+000030*
+000040* COPY MEMBER FOR WORKING-STORAGE.  PAIRS WITH JTSEL.
+000050*=================================================================
+000060 01  JT-FIL-STATUS               PIC X(02).
+000070     88  JT-FIL-OK               VALUE "00".
+000080     88  JT-FIL-DUPLICATE        VALUE "22".
+000090     88  JT-FIL-NOTFOUND         VALUE "35".
+000100     88  JT-FIL-EOF              VALUE "10".

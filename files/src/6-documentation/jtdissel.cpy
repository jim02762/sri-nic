@@ -0,0 +1,19 @@
+000010*=================================================================
+000020* JTDISSEL - FILE-CONTROL ENTRY FOR THE DISTRIBUTION ORDER
+000030*            MASTER (DO-FIL, ASSIGNED TO DISMAS)
+000040*
+000050* COPY MEMBER FOR THE FILE-CONTROL SELECT CLAUSE SHARED BY EVERY
+000060* PROGRAM THAT VALIDATES A JT-DIS-NUM AGAINST THE DISTRIBUTION
+000070* ORDER MASTER.  COPY UNDER FILE-CONTROL, E.G.
+000080*
+000090*     FILE-CONTROL.
+000100*         COPY JTDISSEL.
+000110*
+000120* A PROGRAM USING THIS MEMBER MUST DEFINE DO-FIL-STATUS IN
+000130* WORKING-STORAGE (COPY JTDISST).
+000140*=================================================================
+000150     SELECT DO-FIL ASSIGN TO "DISMAS"
+000160         ORGANIZATION IS INDEXED
+000170         ACCESS MODE IS DYNAMIC
+000180         RECORD KEY IS DO-DIS-NUM
+000190         FILE STATUS IS DO-FIL-STATUS.

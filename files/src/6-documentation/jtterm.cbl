@@ -0,0 +1,511 @@
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     JTTERM.
+000050 
+000060 AUTHOR.
+000070     J. A. HARTLEY.
+000080 
+000090 INSTALLATION.
+000100     DEC-MARLBOROUGH.
+000110 
+000120 DATE-WRITTEN.
+000130     08-AUG-26.
+000140 
+000150* Facility: DIL-SAMPLE
+000160*
+000170* Edit History:
+000180*
+000190* Edit (08-Aug-26, 'J. A. Hartley')
+000200* %(  New program.  Terminal entry/maintenance program for
+000210*     JOBTICRMS, bringing back the JTTERM.CBL referenced in
+000220*     IDXINI's edit history but missing from the library.  Adds,
+000230*     rewrites, or deletes a JT-REC keyed by JT-BADGE-NUM, keying
+000240*     JT-NAME, JT-COST-CENTER, JT-WK-END-DATE and the detail
+000250*     lines from the terminal.  JT-TOTAL-HRS is not keyed - it is
+000260*     footed from the JT-HOURS entered on each detail line.  )%
+000270*
+000280* Edit (08-Aug-26, 'J. A. Hartley')
+000290* %(  Follow JTRECLY's move to a variable-length JT-DETAIL-LINES
+000300*     table (1 TO 30 DEPENDING ON JT-DTL-CNT).  The operator may
+000310*     now key up to 30 detail lines per ticket, and JT-DTL-CNT is
+000320*     built up as each line is entered instead of scanning for a
+000330*     blank JT-ACTIV-CD.  )%
+000340*
+000350* Edit (08-Aug-26, 'J. A. Hartley')
+000360* %(  Add a change-audit trail.  Every successful add, rewrite,
+000370*     or delete now appends a record to JTAUDLOG carrying the
+000380*     badge number, the operation, JT-TOTAL-HRS before and after,
+000390*     and the operator's terminal/user ID.  )%
+000400*
+000410* Edit (08-Aug-26, 'J. A. Hartley')
+000420* %(  Cross-check each detail line's distribution order number
+000430*     and manufacturing order number against the DISMAS and
+000440*     MFGMAS master files before the line is accepted.  Zero in
+000450*     either field means no order applies and is not checked.
+000460*     A non-zero number not found, or found but not active, is
+000470*     rejected and the operator is re-prompted for that field.  )%
+000480*
+000490* Edit (08-Aug-26, 'J. A. Hartley')
+000500* %(  DISMAS/MFGMAS now open at startup are checked for a good
+000510*     status instead of being assumed open.  If a master file is
+000520*     not available, order-number validation against that master
+000530*     is disabled for the run (with a startup message) rather
+000540*     than leaving the operator stuck re-prompting forever on
+000550*     every non-zero order number.  )%
+000560*
+000570* Edit (08-Aug-26, 'J. A. Hartley')
+000580* %(  3300-ACCEPT-DETAIL-LINE now tells the operator when the
+000590*     30-line cap is reached instead of silently ending the
+000600*     detail loop, so a ticket that runs out of room is obvious
+000610*     instead of looking like the operator just answered N.  )%
+000620 
+000630 ENVIRONMENT DIVISION.
+000640 
+000650 CONFIGURATION SECTION.
+000660 
+000670 SOURCE-COMPUTER.
+000680     DECSYSTEM-20.
+000690 
+000700 OBJECT-COMPUTER.
+000710     DECSYSTEM-20.
+000720 
+000730 INPUT-OUTPUT SECTION.
+000740 
+000750 FILE-CONTROL.
+000760     COPY jtsel.
+000770 
+000780     SELECT AUDIT-FIL ASSIGN TO "JTAUDLOG"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS JA-FIL-STATUS.
+000810 
+000820     COPY jtdissel.
+000830 
+000840     COPY jtmfgsel.
+000850 
+000860 DATA DIVISION.
+000870 
+000880 FILE SECTION.
+000890 
+000900 FD  JT-FIL
+000910     LABEL RECORDS ARE STANDARD.
+000920 
+000930 01  JT-REC.
+000940     COPY jtrecly.
+000950 
+000960 FD  AUDIT-FIL
+000970     LABEL RECORDS ARE STANDARD.
+000980 
+000990 01  JA-AUDIT-REC.
+001000     05  JA-BADGE-NUM                PIC 9(07).
+001010     05  FILLER                      PIC X(01) VALUE SPACE.
+001020     05  JA-OPERATION                PIC X(01).
+001030     05  FILLER                      PIC X(01) VALUE SPACE.
+001040     05  JA-BEFORE-HRS               PIC 9(05)V99.
+001050     05  FILLER                      PIC X(01) VALUE SPACE.
+001060     05  JA-AFTER-HRS                PIC 9(05)V99.
+001070     05  FILLER                      PIC X(01) VALUE SPACE.
+001080     05  JA-TERM-ID                  PIC X(08).
+001090     05  FILLER                      PIC X(01) VALUE SPACE.
+001100     05  JA-LOG-DATE                 PIC 9(06).
+001110     05  FILLER                      PIC X(01) VALUE SPACE.
+001120     05  JA-LOG-TIME                 PIC 9(08).
+001130 
+001140 FD  DO-FIL
+001150     LABEL RECORDS ARE STANDARD.
+001160 
+001170 01  DO-REC.
+001180     COPY jtdisly.
+001190 
+001200 FD  MO-FIL
+001210     LABEL RECORDS ARE STANDARD.
+001220 
+001230 01  MO-REC.
+001240     COPY jtmfgly.
+001250 
+001260 WORKING-STORAGE SECTION.
+001270     COPY jtstat.
+001280 
+001290 01  JA-FIL-STATUS                  PIC X(02).
+001300     88  JA-FIL-NOTFOUND             VALUE "35".
+001310 
+001320     COPY jtdisst.
+001330 
+001340     COPY jtmfgst.
+001350 
+001360 01  JX-FUNCTION                  PIC X(01).
+001370     88  JX-ADD                   VALUE "A".
+001380     88  JX-REWRITE               VALUE "R".
+001390     88  JX-DELETE                VALUE "D".
+001400     88  JX-QUIT                  VALUE "Q".
+001410 
+001420 01  JX-DONE-SW                   PIC X(01) VALUE "N".
+001430     88  JX-DONE                  VALUE "Y".
+001440 
+001450 01  JX-DTL-SUB                   PIC 9(04) COMP.
+001460 
+001470 01  JX-DTL-RESP                  PIC X(01) VALUE "Y".
+001480     88  JX-MORE-DETAIL           VALUE "Y".
+001490 
+001500 01  JX-HOURS-ENTRY               COMP-1.
+001505
+001506 01  JX-HOURS-DISPLAY             PIC 9(03)V99.
+001510 
+001520 01  JX-BEFORE-HRS                COMP-1.
+001530 
+001540 01  JX-AFTER-HRS                 COMP-1.
+001550 
+001560 01  JX-TERM-ID                   PIC X(08).
+001570 
+001580 01  JX-DIS-VALID-SW              PIC X(01).
+001590     88  JX-DIS-VALID             VALUE "Y".
+001600 
+001610 01  JX-MFG-VALID-SW              PIC X(01).
+001620     88  JX-MFG-VALID             VALUE "Y".
+001630 
+001640 01  JX-DIS-MASTER-SW             PIC X(01) VALUE "Y".
+001650     88  JX-DIS-MASTER-AVAIL      VALUE "Y".
+001660 
+001670 01  JX-MFG-MASTER-SW             PIC X(01) VALUE "Y".
+001680     88  JX-MFG-MASTER-AVAIL      VALUE "Y".
+001690 
+001700 PROCEDURE DIVISION.
+001710 
+001720*-----------------------------------------------------------*
+001730* 0000-MAINLINE                                              *
+001740*-----------------------------------------------------------*
+001750 0000-MAINLINE.
+001760 
+001770     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001780 
+001790     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+001800         UNTIL JX-DONE.
+001810 
+001820     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001830 
+001840     STOP RUN.
+001850 
+001860*-----------------------------------------------------------*
+001870* 1000-INITIALIZE                                           *
+001880*-----------------------------------------------------------*
+001890 1000-INITIALIZE.
+001900 
+001910     DISPLAY "JTTERM - ENTER TERMINAL/USER ID: ".
+001920     ACCEPT JX-TERM-ID.
+001930 
+001940     OPEN I-O JT-FIL.
+001942     IF JT-FIL-STATUS NOT = "00"
+001944         DISPLAY "JTTERM - JOBTICRMS NOT AVAILABLE - STATUS "
+001945                 JT-FIL-STATUS
+001946         STOP RUN
+001947     END-IF.
+001950
+001960     OPEN EXTEND AUDIT-FIL.
+001970     IF JA-FIL-NOTFOUND
+001980         OPEN OUTPUT AUDIT-FIL
+001990     END-IF.
+002000 
+002010     OPEN INPUT DO-FIL.
+002020     IF DO-FIL-STATUS NOT = "00"
+002030         DISPLAY "JTTERM - DISMAS NOT AVAILABLE - DISTRIBUTION "
+002040         DISPLAY "         ORDER VALIDATION DISABLED THIS RUN"
+002050         MOVE "N" TO JX-DIS-MASTER-SW
+002060     END-IF.
+002070 
+002080     OPEN INPUT MO-FIL.
+002090     IF MO-FIL-STATUS NOT = "00"
+002100         DISPLAY "JTTERM - MFGMAS NOT AVAILABLE - MANUFACTURING "
+002110         DISPLAY "         ORDER VALIDATION DISABLED THIS RUN"
+002120         MOVE "N" TO JX-MFG-MASTER-SW
+002130     END-IF.
+002140 
+002150 1000-EXIT.
+002160     EXIT.
+002170 
+002180*-----------------------------------------------------------*
+002190* 2000-PROCESS-TICKET                                       *
+002200*     PROMPTS FOR A FUNCTION AND A BADGE NUMBER, THEN        *
+002210*     DISPATCHES TO THE ADD, REWRITE, OR DELETE PARAGRAPH.   *
+002220*-----------------------------------------------------------*
+002230 2000-PROCESS-TICKET.
+002240 
+002250     DISPLAY "JTTERM - FUNCTION (A)DD, (R)EWRITE, (D)ELETE, ".
+002260     DISPLAY "         (Q)UIT: ".
+002270     ACCEPT JX-FUNCTION.
+002280 
+002290     IF JX-QUIT
+002300         MOVE "Y" TO JX-DONE-SW
+002310     ELSE
+002320         PERFORM 2100-ACCEPT-BADGE THRU 2100-EXIT
+002330         EVALUATE TRUE
+002340             WHEN JX-ADD
+002350                 PERFORM 3000-ADD-TICKET THRU 3000-EXIT
+002360             WHEN JX-REWRITE
+002370                 PERFORM 4000-REWRITE-TICKET THRU 4000-EXIT
+002380             WHEN JX-DELETE
+002390                 PERFORM 5000-DELETE-TICKET THRU 5000-EXIT
+002400             WHEN OTHER
+002410                 DISPLAY "INVALID FUNCTION - TRY AGAIN"
+002420         END-EVALUATE
+002430     END-IF.
+002440 
+002450 2000-EXIT.
+002460     EXIT.
+002470 
+002480 2100-ACCEPT-BADGE.
+002490 
+002500     DISPLAY "BADGE NUMBER: ".
+002510     ACCEPT JT-BADGE-NUM.
+002520 
+002530 2100-EXIT.
+002540     EXIT.
+002550 
+002560*-----------------------------------------------------------*
+002570* 3000-ADD-TICKET                                            *
+002580*-----------------------------------------------------------*
+002590 3000-ADD-TICKET.
+002600 
+002610     MOVE 0 TO JX-BEFORE-HRS.
+002620 
+002630     PERFORM 3100-ACCEPT-TICKET-DATA THRU 3100-EXIT.
+002640 
+002650     WRITE JT-REC
+002660         INVALID KEY
+002670             DISPLAY "BADGE NUMBER ALREADY ON FILE - NOT ADDED"
+002680         NOT INVALID KEY
+002690             DISPLAY "TICKET ADDED"
+002700             MOVE "A" TO JA-OPERATION
+002710             MOVE JT-TOTAL-HRS TO JX-AFTER-HRS
+002720             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+002730     END-WRITE.
+002740 
+002750 3000-EXIT.
+002760     EXIT.
+002770 
+002780*-----------------------------------------------------------*
+002790* 3100-ACCEPT-TICKET-DATA                                    *
+002800*     SHARED BY ADD AND REWRITE.  COLLECTS THE HEADER FIELDS  *
+002810*     AND THE DETAIL LINES, FOOTING JT-TOTAL-HRS AS IT GOES.  *
+002820*-----------------------------------------------------------*
+002830 3100-ACCEPT-TICKET-DATA.
+002840 
+002850     DISPLAY "NAME: ".
+002860     ACCEPT JT-NAME.
+002870     DISPLAY "COST CENTER: ".
+002880     ACCEPT JT-COST-CENTER.
+002890     DISPLAY "WEEK ENDING DATE (YYMMDD): ".
+002900     ACCEPT JT-WK-END-DATE.
+002910 
+002920     MOVE 0 TO JT-TOTAL-HRS.
+002930     MOVE 0 TO JT-DTL-CNT.
+002940     MOVE "Y" TO JX-DTL-RESP.
+002950 
+002960     PERFORM 3300-ACCEPT-DETAIL-LINE THRU 3300-EXIT
+002970         UNTIL NOT JX-MORE-DETAIL OR JT-DTL-CNT = 30.
+002980 
+002990 3100-EXIT.
+003000     EXIT.
+003010 
+003020 3300-ACCEPT-DETAIL-LINE.
+003030 
+003040     ADD 1 TO JT-DTL-CNT.
+003050 
+003060     DISPLAY "  ACTIVITY CODE FOR LINE " JT-DTL-CNT ": ".
+003070     ACCEPT JT-ACTIV-CD (JT-DTL-CNT).
+003080     DISPLAY "  PART/PROJECT NUMBER: ".
+003090     ACCEPT JT-PL-NUM (JT-DTL-CNT).
+003100     PERFORM 3310-ACCEPT-DIS-NUM THRU 3310-EXIT.
+003110     PERFORM 3320-ACCEPT-MFG-NUM THRU 3320-EXIT.
+003120     DISPLAY "  HOURS: ".
+003125     ACCEPT JX-HOURS-DISPLAY.
+003130     MOVE JX-HOURS-DISPLAY TO JX-HOURS-ENTRY.
+003140     MOVE JX-HOURS-ENTRY TO JT-HOURS (JT-DTL-CNT).
+003150     ADD JX-HOURS-ENTRY TO JT-TOTAL-HRS.
+003160     DISPLAY "  OPERATION CODE: ".
+003170     ACCEPT JT-OP-CD (JT-DTL-CNT).
+003180 
+003190     IF JT-DTL-CNT = 30
+003200         DISPLAY "MAXIMUM 30 DETAIL LINES REACHED - USE A "
+003210         DISPLAY "FOLLOW-UP TICKET FOR ADDITIONAL LINES"
+003220         MOVE "N" TO JX-DTL-RESP
+003230     ELSE
+003240         DISPLAY "ANOTHER DETAIL LINE (Y/N): "
+003250         ACCEPT JX-DTL-RESP
+003260     END-IF.
+003270 
+003280 3300-EXIT.
+003290     EXIT.
+003300 
+003310*-----------------------------------------------------------*
+003320* 3310-ACCEPT-DIS-NUM                                        *
+003330*     PROMPTS FOR AND VALIDATES THE DETAIL LINE'S            *
+003340*     DISTRIBUTION ORDER NUMBER AGAINST DISMAS, RE-PROMPTING *
+003350*     UNTIL A VALID NUMBER IS ENTERED.  ZERO MEANS NO        *
+003360*     DISTRIBUTION ORDER APPLIES AND IS NOT CHECKED.         *
+003370*-----------------------------------------------------------*
+003380 3310-ACCEPT-DIS-NUM.
+003390 
+003400     MOVE "N" TO JX-DIS-VALID-SW.
+003410 
+003420     PERFORM 3315-VALIDATE-DIS-NUM THRU 3315-EXIT
+003430         UNTIL JX-DIS-VALID.
+003440 
+003450 3310-EXIT.
+003460     EXIT.
+003470 
+003480 3315-VALIDATE-DIS-NUM.
+003490 
+003500     DISPLAY "  DISTRIBUTION ORDER NUMBER: ".
+003510     ACCEPT JT-DIS-NUM (JT-DTL-CNT).
+003520 
+003530     MOVE "Y" TO JX-DIS-VALID-SW.
+003540 
+003550     IF JT-DIS-NUM (JT-DTL-CNT) NOT = 0 AND JX-DIS-MASTER-AVAIL
+003560         MOVE JT-DIS-NUM (JT-DTL-CNT) TO DO-DIS-NUM
+003570         READ DO-FIL
+003580             INVALID KEY
+003590                 DISPLAY "DISTRIBUTION ORDER NOT ON FILE"
+003600                 MOVE "N" TO JX-DIS-VALID-SW
+003610         END-READ
+003620         IF JX-DIS-VALID AND NOT DO-DIS-ACTIVE
+003630             DISPLAY "DISTRIBUTION ORDER NOT ACTIVE"
+003640             MOVE "N" TO JX-DIS-VALID-SW
+003650         END-IF
+003660     END-IF.
+003670 
+003680 3315-EXIT.
+003690     EXIT.
+003700 
+003710*-----------------------------------------------------------*
+003720* 3320-ACCEPT-MFG-NUM                                        *
+003730*     PROMPTS FOR AND VALIDATES THE DETAIL LINE'S            *
+003740*     MANUFACTURING ORDER NUMBER AGAINST MFGMAS, RE-         *
+003750*     PROMPTING UNTIL A VALID NUMBER IS ENTERED.  ZERO MEANS *
+003760*     NO MANUFACTURING ORDER APPLIES AND IS NOT CHECKED.     *
+003770*-----------------------------------------------------------*
+003780 3320-ACCEPT-MFG-NUM.
+003790 
+003800     MOVE "N" TO JX-MFG-VALID-SW.
+003810 
+003820     PERFORM 3325-VALIDATE-MFG-NUM THRU 3325-EXIT
+003830         UNTIL JX-MFG-VALID.
+003840 
+003850 3320-EXIT.
+003860     EXIT.
+003870 
+003880 3325-VALIDATE-MFG-NUM.
+003890 
+003900     DISPLAY "  MANUFACTURING ORDER NUMBER: ".
+003910     ACCEPT JT-MFG-NUM (JT-DTL-CNT).
+003920 
+003930     MOVE "Y" TO JX-MFG-VALID-SW.
+003940 
+003950     IF JT-MFG-NUM (JT-DTL-CNT) NOT = 0 AND JX-MFG-MASTER-AVAIL
+003960         MOVE JT-MFG-NUM (JT-DTL-CNT) TO MO-MFG-NUM
+003970         READ MO-FIL
+003980             INVALID KEY
+003990                 DISPLAY "MANUFACTURING ORDER NOT ON FILE"
+004000                 MOVE "N" TO JX-MFG-VALID-SW
+004010         END-READ
+004020         IF JX-MFG-VALID AND NOT MO-MFG-ACTIVE
+004030             DISPLAY "MANUFACTURING ORDER NOT ACTIVE"
+004040             MOVE "N" TO JX-MFG-VALID-SW
+004050         END-IF
+004060     END-IF.
+004070 
+004080 3325-EXIT.
+004090     EXIT.
+004100 
+004110*-----------------------------------------------------------*
+004120* 4000-REWRITE-TICKET                                       *
+004130*-----------------------------------------------------------*
+004140 4000-REWRITE-TICKET.
+004150 
+004160     READ JT-FIL
+004170         INVALID KEY
+004180             DISPLAY "BADGE NUMBER NOT ON FILE - NOT REWRITTEN"
+004190             GO TO 4000-EXIT
+004200     END-READ.
+004210 
+004220     MOVE JT-TOTAL-HRS TO JX-BEFORE-HRS.
+004230 
+004240     PERFORM 3100-ACCEPT-TICKET-DATA THRU 3100-EXIT.
+004250 
+004260     REWRITE JT-REC
+004270         INVALID KEY
+004280             DISPLAY "REWRITE FAILED"
+004290         NOT INVALID KEY
+004300             DISPLAY "TICKET REWRITTEN"
+004310             MOVE "R" TO JA-OPERATION
+004320             MOVE JT-TOTAL-HRS TO JX-AFTER-HRS
+004330             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+004340     END-REWRITE.
+004350 
+004360 4000-EXIT.
+004370     EXIT.
+004380 
+004390*-----------------------------------------------------------*
+004400* 5000-DELETE-TICKET                                         *
+004410*-----------------------------------------------------------*
+004420 5000-DELETE-TICKET.
+004430 
+004440     READ JT-FIL
+004450         INVALID KEY
+004460             DISPLAY "BADGE NUMBER NOT ON FILE - NOT DELETED"
+004470             GO TO 5000-EXIT
+004480     END-READ.
+004490 
+004500     MOVE JT-TOTAL-HRS TO JX-BEFORE-HRS.
+004510 
+004520     DELETE JT-FIL RECORD
+004530         INVALID KEY
+004540             DISPLAY "DELETE FAILED"
+004550         NOT INVALID KEY
+004560             DISPLAY "TICKET DELETED"
+004570             MOVE "D" TO JA-OPERATION
+004580             MOVE 0 TO JX-AFTER-HRS
+004590             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+004600     END-DELETE.
+004610 
+004620 5000-EXIT.
+004630     EXIT.
+004640 
+004650*-----------------------------------------------------------*
+004660* 8000-WRITE-AUDIT-RECORD                                    *
+004670*     APPENDS ONE RECORD TO JTAUDLOG FOR THE ADD, REWRITE, OR *
+004680*     DELETE JUST COMPLETED.  THE CALLER SETS JA-OPERATION    *
+004690*     AND JX-BEFORE-HRS/JX-AFTER-HRS BEFORE PERFORMING THIS.  *
+004700*-----------------------------------------------------------*
+004710 8000-WRITE-AUDIT-RECORD.
+004720 
+004730     MOVE JT-BADGE-NUM TO JA-BADGE-NUM.
+004740     MOVE JX-BEFORE-HRS TO JA-BEFORE-HRS.
+004750     MOVE JX-AFTER-HRS TO JA-AFTER-HRS.
+004760     MOVE JX-TERM-ID TO JA-TERM-ID.
+004770     ACCEPT JA-LOG-DATE FROM DATE.
+004780     ACCEPT JA-LOG-TIME FROM TIME.
+004790 
+004800     WRITE JA-AUDIT-REC.
+004810 
+004820 8000-EXIT.
+004830     EXIT.
+004840 
+004850*-----------------------------------------------------------*
+004860* 9000-TERMINATE                                             *
+004870*-----------------------------------------------------------*
+004880 9000-TERMINATE.
+004890 
+004900     CLOSE JT-FIL.
+004910     CLOSE AUDIT-FIL.
+004920 
+004930     IF JX-DIS-MASTER-AVAIL
+004940         CLOSE DO-FIL
+004950     END-IF.
+004960 
+004970     IF JX-MFG-MASTER-AVAIL
+004980         CLOSE MO-FIL
+004990     END-IF.
+005000 
+005010 9000-EXIT.
+005020     EXIT.
+005030 

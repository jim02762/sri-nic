@@ -1,115 +1,186 @@
-IDENTIFICATION DIVISION. 
-
-PROGRAM-ID.
-	IDXINI.
-
-AUTHOR.
-	DIGITAL EQUIPMENT CORPORATION.
-
-	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1982, 1983.
-
-	This software is furnished under a license and may be used and
-	copied only in accordance with  the terms of such license  and
-	with the  inclusion  of  the  above  copyright  notice.   This
-	software or any other  copies thereof may  not be provided  or
-	otherwise made available to any other person.  No title to and
-	ownership of the software is hereby transferred.
-
-	The information in this software is subject to change  without
-	notice and should not be construed as a commitment by  Digital
-	Equipment Corporation.
-
-	Digital assumes no responsibility  for the use or  reliability
-	of its software on equipment which is not supplied by Digital.
-
-
-	This  program  is  a  portion  of  the  DIL  Load  Test sample
-	application.  It is used to initialize the RMS indexed file on
-	the DEC-20.
-
-INSTALLATION.
-	DEC-MARLBOROUGH.
-
-DATE-WRITTEN.
-	JUNE 24, 1982.
-
-
-* Facility: DIL-SAMPLE
-* 
-* Edit History:
-* 
-* new_version (1, 0)
-* 
-* Edit (%O'1', '29-Oct-82', 'Sandy Clemens')
-* %(  Clean up DIL sample application and place in library.
-*     Files: JTSERV.CBL (NEW), JTTERM.CBL (NEW), IDXINI.CBL (NEW),
-*     JTTERM.VAX-COB (NEW), JTVRPT.CBL (NEW), PROCES.MAC (NEW) )%
-* 
-* Edit (%O'6', '20-Jan-83', 'Sandy Clemens')
-* %(  Add copyright notice for 1983. Files: DSHST.TXT, IDXINI.CBL,
-*     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL, PROCES.MAC )%
-* 
-* Edit (%O'7', '24-Jan-83', 'Sandy Clemens')
-* %(  Add liability waiver to copyright notice. Files: DSHST.TXT,
-*     IDXINI.CBL, JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL,
-*     PROCES.MAC )%
-* 
-* Edit (%O'10', '25-Jan-83', 'Sandy Clemens')
-* %(  Standardize "Author" entry.  Files: DSHST.TXT, IDXINI.CBL,
-*     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL )%
-*
-* new_version (2, 0)
-*
-* Edit (%O'12', '17-Apr-84', 'Sandy Clemens')
-* %(  Add V2 files to DS2:.  )%
-
-ENVIRONMENT DIVISION.
-
-CONFIGURATION SECTION.
-
-SOURCE-COMPUTER.
-	DECSYSTEM-20.
-
-OBJECT-COMPUTER.
-	DECSYSTEM-20.
-
-INPUT-OUTPUT SECTION.
-
-FILE-CONTROL.
-
-    SELECT JT-FIL ASSIGN TO DSK
-	   ORGANIZATION IS RMS INDEXED
-	   ACCESS MODE IS DYNAMIC
-	   RECORD KEY IS JT-BADGE-NUM.
-
-DATA DIVISION.
-
-FILE SECTION.
-
-FD  JT-FIL LABEL RECORDS ARE STANDARD
-	VALUE OF IDENTIFICATION IS "JOBTICRMS".
-
-01  JT-REC.
-    05  JT-NAME PIC X(30).
-    05  JT-BADGE-NUM PIC 9(7).
-    05  JT-COST-CENTER PIC X(4).
-    05  JT-WK-END-DATE PIC 9(6).
-    05  JT-TOTAL-HRS COMP-1.
-    05  JT-DETAIL-LINES OCCURS 10.
-        10  JT-ACTIV-CD PIC X(4).
-        10  JT-PL-NUM PIC X(4).
-        10  JT-DIS-NUM PIC 9(5) COMP.
-        10  JT-MFG-NUM PIC 9(5) COMP.
-        10  JT-HOURS COMP-1.
-        10  JT-OP-CD PIC X(4).
-
-WORKING-STORAGE SECTION.
-
-PROCEDURE DIVISION.
-
-INITIALIZE-FILE.
-
-    OPEN OUTPUT JT-FIL.
-    CLOSE JT-FIL.
-
-    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 
+000030 PROGRAM-ID.
+000040     IDXINI.
+000050 
+000060 AUTHOR.
+000070     DIGITAL EQUIPMENT CORPORATION.
+000080 
+000090     COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1982, 1983.
+000100 
+000110     This software is furnished under a license and may be used
+000120     and copied only in accordance with  the terms of such
+000130     license and with the inclusion of the above copyright
+000140     notice.  This software or any other copies thereof may not
+000150     be provided or otherwise made available to any other
+000160     person.  No title to and ownership of the software is
+000170     hereby transferred.
+000180 
+000190     The information in this software is subject to change
+000200     without notice and should not be construed as a commitment
+000210     by Digital Equipment Corporation.
+000220 
+000230     Digital assumes no responsibility for the use or
+000240     reliability of its software on equipment which is not
+000250     supplied by Digital.
+000260 
+000270     This program is a portion of the DIL Load Test sample
+000280     application.  It is used to initialize the indexed file on
+000290     the DEC-20.
+000300 
+000310 INSTALLATION.
+000320     DEC-MARLBOROUGH.
+000330 
+000340 DATE-WRITTEN.
+000350     JUNE 24, 1982.
+000360 
+000370* Facility: DIL-SAMPLE
+000380*
+000390* Edit History:
+000400*
+000410* new_version (1, 0)
+000420*
+000430* Edit (%O'1', '29-Oct-82', 'Sandy Clemens')
+000440* %(  Clean up DIL sample application and place in library.
+000450*     Files: JTSERV.CBL (NEW), JTTERM.CBL (NEW), IDXINI.CBL (NEW),
+000460*     JTTERM.VAX-COB (NEW), JTVRPT.CBL (NEW), PROCES.MAC (NEW) )%
+000470*
+000480* Edit (%O'6', '20-Jan-83', 'Sandy Clemens')
+000490* %(  Add copyright notice for 1983. Files: DSHST.TXT, IDXINI.CBL,
+000500*     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL, PROCES.MAC )%
+000510*
+000520* Edit (%O'7', '24-Jan-83', 'Sandy Clemens')
+000530* %(  Add liability waiver to copyright notice. Files: DSHST.TXT,
+000540*     IDXINI.CBL, JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL,
+000550*     PROCES.MAC )%
+000560*
+000570* Edit (%O'10', '25-Jan-83', 'Sandy Clemens')
+000580* %(  Standardize "Author" entry.  Files: DSHST.TXT, IDXINI.CBL,
+000590*     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL )%
+000600*
+000610* new_version (2, 0)
+000620*
+000630* Edit (%O'12', '17-Apr-84', 'Sandy Clemens')
+000640* %(  Add V2 files to DS2:.  )%
+000650*
+000660* new_version (3, 0)
+000670*
+000680* Edit (08-Aug-26, 'J. A. Hartley')
+000690* %(  Re-host onto the indexed-file keys and record layout now
+000700*     shared via the JTSEL and JTRECLY copy members so every
+000710*     JOBTICRMS program stays in step with one another.  Also
+000720*     brought back JTVRPT.CBL as a labor distribution report.  )%
+000730*
+000740* Edit (08-Aug-26, 'J. A. Hartley')
+000750* %(  Guard against an accidental re-run wiping out a live
+000760*     JOBTICRMS - the operator must now confirm before an
+000770*     existing file with ticket data on it is reinitialized.  )%
+000780 
+000790 ENVIRONMENT DIVISION.
+000800 
+000810 CONFIGURATION SECTION.
+000820 
+000830 SOURCE-COMPUTER.
+000840     DECSYSTEM-20.
+000850 
+000860 OBJECT-COMPUTER.
+000870     DECSYSTEM-20.
+000880 
+000890 INPUT-OUTPUT SECTION.
+000900 
+000910 FILE-CONTROL.
+000920     COPY jtsel.
+000930 
+000940 DATA DIVISION.
+000950 
+000960 FILE SECTION.
+000970 
+000980 FD  JT-FIL
+000990     LABEL RECORDS ARE STANDARD.
+001000 
+001010 01  JT-REC.
+001020     COPY jtrecly.
+001030 
+001040 WORKING-STORAGE SECTION.
+001050     COPY jtstat.
+001060 
+001070 01  II-ABORT-SW                   PIC X(01) VALUE "N".
+001080     88  II-ABORT                  VALUE "Y".
+001090 
+001100 01  II-OVERRIDE-RESP               PIC X(01).
+001110 
+001120 PROCEDURE DIVISION.
+001130 
+001140*-----------------------------------------------------------*
+001150* 0000-MAINLINE                                               *
+001160*-----------------------------------------------------------*
+001170 0000-MAINLINE.
+001180 
+001190     PERFORM 1000-INITIALIZE-FILE THRU 1000-EXIT.
+001200 
+001210     STOP RUN.
+001220 
+001230*-----------------------------------------------------------*
+001240* 1000-INITIALIZE-FILE                                       *
+001250*     CREATES AN EMPTY JOBTICRMS - UNLESS JOBTICRMS ALREADY   *
+001260*     EXISTS AND HOLDS TICKET DATA, IN WHICH CASE THE         *
+001270*     OPERATOR MUST CONFIRM THE OVERRIDE BEFORE IT IS         *
+001280*     TRUNCATED.                                              *
+001290*-----------------------------------------------------------*
+001300 1000-INITIALIZE-FILE.
+001310 
+001320     PERFORM 1100-CHECK-FOR-EXISTING-DATA THRU 1100-EXIT.
+001330 
+001340     IF II-ABORT
+001350         GO TO 1000-EXIT
+001360     END-IF.
+001370 
+001380     OPEN OUTPUT JT-FIL.
+001390     CLOSE JT-FIL.
+001400 
+001410 1000-EXIT.
+001420     EXIT.
+001430 
+001440*-----------------------------------------------------------*
+001450* 1100-CHECK-FOR-EXISTING-DATA                                *
+001460*     PROBES JOBTICRMS FOR AN EXISTING TICKET BEFORE THE      *
+001470*     CALLER TRUNCATES THE FILE.  A NEW OR EMPTY FILE NEEDS   *
+001480*     NO CONFIRMATION; A FILE WITH AT LEAST ONE TICKET ON IT  *
+001490*     DOES.                                                   *
+001500*-----------------------------------------------------------*
+001510 1100-CHECK-FOR-EXISTING-DATA.
+001520 
+001530     OPEN INPUT JT-FIL.
+001540
+001550     IF JT-FIL-NOTFOUND
+001560         GO TO 1100-EXIT
+001570     END-IF.
+001575
+001576     IF JT-FIL-STATUS NOT = "00"
+001577         DISPLAY "IDXINI - JOBTICRMS OPEN FAILED - STATUS "
+001578                 JT-FIL-STATUS
+001579         DISPLAY "IDXINI - REINITIALIZATION CANCELLED."
+001580         MOVE "Y" TO II-ABORT-SW
+001581         GO TO 1100-EXIT
+001582     END-IF.
+001583
+001590     READ JT-FIL NEXT RECORD
+001600         AT END
+001610             CLOSE JT-FIL
+001620             GO TO 1100-EXIT
+001630     END-READ.
+001640 
+001650     CLOSE JT-FIL.
+001660 
+001670     DISPLAY "IDXINI - JOBTICRMS ALREADY CONTAINS TICKET DATA.".
+001680     DISPLAY "REINITIALIZING WILL DESTROY ALL EXISTING TICKETS.".
+001690     DISPLAY "PROCEED (Y/N)? ".
+001700     ACCEPT II-OVERRIDE-RESP.
+001710 
+001720     IF II-OVERRIDE-RESP NOT = "Y" AND II-OVERRIDE-RESP NOT = "y"
+001730         MOVE "Y" TO II-ABORT-SW
+001740         DISPLAY "IDXINI - REINITIALIZATION CANCELLED."
+001750     END-IF.
+001760 
+001770 1100-EXIT.
+001780     EXIT.
